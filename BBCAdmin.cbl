@@ -3,11 +3,40 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *>      FILE HANDLING
-           SELECT CustomerFile ASSIGN TO "D:\cobol programs\account.txt"
+      *>      FILE HANDLING - PATH IS RUNTIME-CONFIGURABLE, SEE
+      *>      RESOLVE-CUSTOMER-FILE-PATH
+           SELECT CustomerFile ASSIGN TO WS-CUSTOMER-FILE-PATH
            ORGANIZATION IS INDEXED
            ACCESS IS RANDOM
            RECORD KEY IS PIN.
+      *>      AUDIT TRAIL FOR EVERY BALANCE-CHANGING OPERATION
+           SELECT TransactionLog ASSIGN TO "D:\cobol programs\tlog.txt"
+           ORGANIZATION IS SEQUENTIAL.
+      *>      FAILED-PIN LOCKOUT COMPANION FILE, KEYED BY PIN
+           SELECT FailedPinFile ASSIGN TO "D:\cobol programs\pinlk.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS FP-PIN.
+      *>      MAINTAINABLE FX RATE TABLE (PHP TO FOREIGN)
+           SELECT RateFile ASSIGN TO "D:\cobol programs\rates.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS RT-CURRENCY.
+      *>      TELLER CREDENTIALS FOR THE ADMIN LOGIN GATE
+           SELECT AdminUserFile ASSIGN TO "D:\cobol programs\admusr.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS AU-TELLER-ID.
+      *>      CONFIGURABLE TRANSACTION LIMITS (E.G. DAILY WITHDRAW CAP)
+           SELECT LimitFile ASSIGN TO "D:\cobol programs\limits.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS LM-LIMIT-TYPE.
+      *>      LAST-RECEIPT-PER-PIN COMPANION FILE, KEYED BY PIN
+           SELECT ReceiptFile ASSIGN TO "D:\cobol programs\receipt.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS RC-PIN.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,39 +44,146 @@
        FD CustomerFile.
        01 CUST-DATA.
            02 PIN PIC 9(4).
-           02 BALANCE PIC 9(6)V9(9).
+           02 BALANCE PIC S9(6)V9(9).
+      *>      REAL HELD FOREIGN-CURRENCY BALANCES (NOT DISPLAY-ONLY)
+           02 CUST-USD-BAL PIC 9(6)V9(9).
+           02 CUST-JPY-BAL PIC 9(6)V9(9).
+           02 CUST-INR-BAL PIC 9(6)V9(9).
+      *>      DAILY WITHDRAWAL CAP (PHP-EQUIV, RESET DAILY)
+           02 CUST-DAILY-WITHDRAWN PIC 9(6)V9(9).
+           02 CUST-LAST-WITHDRAW-DATE PIC 9(8).
            02 FIRST-NAME PIC X(15).
            02 LAST-NAME PIC X(15).
 
+      *>      AUDIT TRAIL RECORD - WHO/WHAT/WHEN FOR EVERY REWRITE
+       FD TransactionLog.
+       01 TRAN-LOG-RECORD.
+           02 TL-PIN PIC 9(4).
+           02 TL-DATE PIC 9(8).
+           02 TL-TIME PIC 9(6).
+           02 TL-SOURCE-PROGRAM PIC X(8).
+           02 TL-TRAN-TYPE PIC X(10).
+           02 TL-CURRENCY PIC X(3).
+           02 TL-AMOUNT PIC S9(6)V99.
+           02 TL-BEFORE-BALANCE PIC S9(6)V99.
+           02 TL-AFTER-BALANCE PIC S9(6)V99.
+           02 TL-TELLER-ID PIC X(6).
+
+      *>      FAILED-PIN LOCKOUT RECORD
+       FD FailedPinFile.
+       01 FAILED-PIN-DATA.
+           02 FP-PIN PIC 9(4).
+           02 FP-FAIL-COUNT PIC 9(2).
+           02 FP-LOCKED PIC X(1).
+
+      *>      MAINTAINABLE FX RATE TABLE RECORD (PHP TO FOREIGN)
+       FD RateFile.
+       01 RATE-DATA.
+           02 RT-CURRENCY PIC X(3).
+           02 RT-RATE PIC 9(3)V9(6).
+
+      *>      TELLER CREDENTIALS FOR THE ADMIN LOGIN GATE
+       FD AdminUserFile.
+       01 ADMIN-USER-DATA.
+           02 AU-TELLER-ID PIC X(6).
+           02 AU-PASSWORD PIC X(10).
+
+      *>      CONFIGURABLE TRANSACTION LIMIT RECORD
+       FD LimitFile.
+       01 LIMIT-DATA.
+           02 LM-LIMIT-TYPE PIC X(10).
+           02 LM-LIMIT-AMOUNT PIC 9(6)V9(9).
+
+      *>      LAST-RECEIPT-PER-PIN RECORD
+       FD ReceiptFile.
+       01 RECEIPT-DATA.
+           02 RC-PIN PIC 9(4).
+           02 RC-FIRST-NAME PIC X(15).
+           02 RC-LAST-NAME PIC X(15).
+           02 RC-TRAN-TYPE PIC X(10).
+           02 RC-CURRENCY PIC X(3).
+           02 RC-AMOUNT PIC S9(6)V99.
+           02 RC-AFTER-BALANCE PIC S9(6)V99.
+           02 RC-DATE PIC 9(8).
+           02 RC-TIME PIC 9(6).
+
        WORKING-STORAGE SECTION.
       *>       VARIABLES USED FOR DISPLAY
        01 WSCUSTDATASTDATA.
            02 WSPIN PIC 9999.
-           02 WSBALANCE PIC 9(6)V99.
+           02 WSBALANCE PIC S9(6)V99.
            02 WSFIRST-NAME PIC Z(15).
            02 WSLAST-NAME PIC Z(15).
       *>      USE TO AUTO GENERATED PIN
        01 WSGEN-PIN PIC 9(4) VALUE 0.
+      *>      HOLDS NEW-ACCOUNT DATA WHILE GENERATE-UNIQUE-PIN'S LOOKUP
+      *>      READ IS BUSY BORROWING THE CUST-DATA RECORD AREA
+       01 WS-NEW-FIRST-NAME PIC X(15).
+       01 WS-NEW-LAST-NAME PIC X(15).
+       01 WS-NEW-BALANCE PIC S9(6)V9(9).
       *>  VARIABLES USED FOR UPDATING ADD-ACCOUNT BALANCE
        01 TEMP PIC 9(6).
        01 DISPBAL PIC -ZZZ,ZZZ.ZZ.
       *>  VARIABLES USE FOR SELECTION AND PAUSE
        01 CHOICE PIC 9.
        01 PAUSE PIC Z.
+      *>  VARIABLE FOR CLOSE ACCOUNT CONFIRMATION
+       01 CLOSE-CONFIRM PIC X.
+
+      *>  VARIABLES FOR TRANSACTION LOG / AUDIT TRAIL
+       01 WS-CURRENT-DATETIME.
+           02 WS-CDT-DATE PIC 9(8).
+           02 WS-CDT-TIME PIC 9(6).
+           02 WS-CDT-REST PIC X(7).
+       01 WS-TRAN-TYPE PIC X(10).
+       01 WS-TRAN-CURRENCY PIC X(3) VALUE "PHP".
+       01 WS-TRAN-AMOUNT PIC S9(6)V99.
+       01 WS-BEFORE-BAL PIC S9(6)V99.
+       01 WS-AFTER-BAL PIC S9(6)V99.
+
+      *>  VARIABLE FOR PIN LOCKOUT LOOKUP
+       01 LOCKOUT-PIN PIC 9(4).
+
+      *>  VARIABLES FOR MAINTAINING THE FX RATE TABLE
+       01 RATE-CURR-CHOICE PIC 9.
+       01 NEW-RATE PIC 9(3)V9(6).
+
+      *>  VARIABLE FOR MAINTAINING THE DAILY WITHDRAW LIMIT
+       01 NEW-DAILY-LIMIT PIC 9(6)V9(9).
+
+      *>  VARIABLES FOR THE ADMIN LOGIN GATE
+       01 WS-TELLER-ID PIC X(6).
+       01 WS-ENTERED-PASSWORD PIC X(10).
+
+      *>  VARIABLES FOR THE RUNTIME-CONFIGURABLE CUSTOMERFILE PATH
+       01 WS-CUSTOMER-FILE-PATH PIC X(60).
+       01 WS-CUSTOMER-FILE-ENV PIC X(60).
 
        PROCEDURE DIVISION.
+           PERFORM RESOLVE-CUSTOMER-FILE-PATH.
            OPEN I-O CustomerFile.
+           OPEN EXTEND TransactionLog.
+           OPEN I-O FailedPinFile.
+           OPEN I-O RateFile.
+           OPEN I-O AdminUserFile.
+           OPEN I-O LimitFile.
+           OPEN I-O ReceiptFile.
+           PERFORM ADMIN-LOGIN.
       *>      MAIN PARAGRAPH
        MAIN.
            PERFORM DESIGN-BOX.
-           DISPLAY "BBC ADMIN" AT 1154.
-           DISPLAY "1 - ADD ACCOUNT" AT 1345.
-           DISPLAY "2 - DISPLAY ACCOUNT " AT 1445.
-           DISPLAY "3 - ADD BALANCE ON ACCOUNT" AT 1545.
-           DISPLAY "4 - DEDUCT BALANCE ON ACCOUNT" AT 1645.
-           DISPLAY "5 - EXIT " AT 1745.
-           DISPLAY "Enter choice: " AT 1951.
-           ACCEPT CHOICE AT 1965.
+           DISPLAY "BBC ADMIN" AT 1054.
+           DISPLAY "1 - ADD ACCOUNT" AT 1245.
+           DISPLAY "2 - DISPLAY ACCOUNT " AT 1345.
+           DISPLAY "3 - ADD BALANCE ON ACCOUNT" AT 1445.
+           DISPLAY "4 - DEDUCT BALANCE ON ACCOUNT" AT 1545.
+           DISPLAY "5 - EXIT " AT 1645.
+           DISPLAY "6 - CLOSE ACCOUNT" AT 1745.
+           DISPLAY "7 - CLEAR PIN LOCKOUT" AT 1845.
+           DISPLAY "8 - UPDATE EXCHANGE RATE" AT 1945.
+           DISPLAY "9 - UPDATE DAILY WITHDRAW LIMIT" AT 2045.
+           DISPLAY "Enter choice: " AT 2151.
+           ACCEPT CHOICE AT 2165.
 
       *>      SELECTION
            IF CHOICE = 1
@@ -65,7 +201,25 @@
            ELSE IF CHOICE = 5
       *>          EXIT
                CLOSE CustomerFile
+               CLOSE TransactionLog
+               CLOSE FailedPinFile
+               CLOSE RateFile
+               CLOSE AdminUserFile
+               CLOSE LimitFile
+               CLOSE ReceiptFile
                STOP RUN
+           ELSE IF CHOICE = 6
+      *>          CLOSE/DELETE AN ACCOUNT
+               PERFORM CLOSE-ACCOUNT
+           ELSE IF CHOICE = 7
+      *>          CLEAR A PIN'S FAILED-ATTEMPT LOCKOUT
+               PERFORM CLEAR-PIN-LOCKOUT
+           ELSE IF CHOICE = 8
+      *>          MAINTAIN THE FX RATE TABLE
+               PERFORM UPDATE-EXCHANGE-RATE
+           ELSE IF CHOICE = 9
+      *>          MAINTAIN THE DAILY WITHDRAW LIMIT
+               PERFORM UPDATE-DAILY-LIMIT
            ELSE
       *>          INPUT VALIDATION
                DISPLAY "Invalid input! please retry..."AT 1942
@@ -74,6 +228,47 @@
                PERFORM MAIN
            END-IF.
 
+      *>      PARAGRAPH FOR THE TELLER LOGIN GATE, RUN ONCE AT STARTUP
+       ADMIN-LOGIN.
+           DISPLAY " " ERASE SCREEN.
+           PERFORM DESIGN-BOX.
+           DISPLAY "BBC ADMIN LOGIN" AT 1150.
+           DISPLAY "Teller ID: " AT 1348.
+           ACCEPT WS-TELLER-ID AT 1360.
+           DISPLAY "Password: " AT 1448.
+           ACCEPT WS-ENTERED-PASSWORD AT 1459 NO-ECHO.
+
+           MOVE WS-TELLER-ID TO AU-TELLER-ID.
+           READ AdminUserFile
+           INVALID KEY
+               DISPLAY "Invalid credentials. Please retry..." AT 1642
+               ACCEPT PAUSE AT 1680
+               DISPLAY " " ERASE SCREEN
+               PERFORM ADMIN-LOGIN
+           NOT INVALID KEY
+               IF AU-PASSWORD NOT = WS-ENTERED-PASSWORD
+                   DISPLAY "Invalid credentials. Please retry.." AT 1642
+                   ACCEPT PAUSE AT 1680
+                   DISPLAY " " ERASE SCREEN
+                   PERFORM ADMIN-LOGIN
+               END-IF
+           END-READ.
+           DISPLAY " " ERASE SCREEN.
+
+      *     PARAGRAPH FOR RESOLVING THE CUSTOMERFILE PATH AT STARTUP
+      *     (ENV VAR OVERRIDE SO A TRAINING/TEST FILE CAN BE SUBSTITUTED
+      *     WITHOUT RECOMPILING, FALLING BACK TO THE LIVE PATH)
+       RESOLVE-CUSTOMER-FILE-PATH.
+           MOVE "D:\cobol programs\account.txt"
+               TO WS-CUSTOMER-FILE-PATH.
+           MOVE SPACES TO WS-CUSTOMER-FILE-ENV.
+           ACCEPT WS-CUSTOMER-FILE-ENV
+               FROM ENVIRONMENT "CUSTOMERFILE_PATH"
+           END-ACCEPT.
+           IF WS-CUSTOMER-FILE-ENV NOT = SPACES
+               MOVE WS-CUSTOMER-FILE-ENV TO WS-CUSTOMER-FILE-PATH
+           END-IF.
+
        DESIGN-BOX.
       *>      UPPER AND LOWER DESIGN
            DISPLAY "--------------------------------------" AT 0940.
@@ -132,19 +327,51 @@
            DISPLAY "PHP " AT 1755.
            ACCEPT BALANCE AT 1763.
 
-      *>       FOR GENERATION OF PIN
+      *>      STASH THE ENTERED DATA - GENERATE-UNIQUE-PIN'S LOOKUP READ
+      *>      REUSES THE CUST-DATA RECORD AREA AND WOULD OVERWRITE IT
+           MOVE FIRST-NAME TO WS-NEW-FIRST-NAME.
+           MOVE LAST-NAME TO WS-NEW-LAST-NAME.
+           MOVE BALANCE TO WS-NEW-BALANCE.
+
+           PERFORM GENERATE-UNIQUE-PIN.
+           PERFORM WRITE-NEW-ACCOUNT.
+           PERFORM MAIN.
+
+      *     PARAGRAPH FOR ROLLING A PIN THAT ISN'T ALREADY ON FILE
+       GENERATE-UNIQUE-PIN.
            COMPUTE WSGEN-PIN = FUNCTION RANDOM * (999 + 1) + 999.
+           MOVE WSGEN-PIN TO PIN.
+           READ CustomerFile
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               PERFORM GENERATE-UNIQUE-PIN
+           END-READ.
 
-           DISPLAY "ACCOUNT GENERATED PIN: " AT 1850
-           DISPLAY WSGEN-PIN AT 1963.
+      *     PARAGRAPH FOR WRITING THE NEW ACCOUNT ONCE THE PIN IS SAFE
+       WRITE-NEW-ACCOUNT.
+           MOVE WS-NEW-FIRST-NAME TO FIRST-NAME.
+           MOVE WS-NEW-LAST-NAME TO LAST-NAME.
+           MOVE WS-NEW-BALANCE TO BALANCE.
            MOVE WSGEN-PIN TO PIN.
 
+      *>      NEW ACCOUNTS START WITH NO FOREIGN-CURRENCY HOLDINGS
+           MOVE 0 TO CUST-USD-BAL.
+           MOVE 0 TO CUST-JPY-BAL.
+           MOVE 0 TO CUST-INR-BAL.
+           MOVE 0 TO CUST-DAILY-WITHDRAWN.
+           MOVE 0 TO CUST-LAST-WITHDRAW-DATE.
+
+           DISPLAY "ACCOUNT GENERATED PIN: " AT 1850
+           DISPLAY WSGEN-PIN AT 1963.
            ACCEPT PAUSE AT 1973.
            DISPLAY " " ERASE SCREEN.
-      *>   WRITE ON FILE
-               WRITE CUST-DATA
+      *>   WRITE ON FILE - RE-ROLL AND RETRY IF THE PIN COLLIDED ANYWAY
+           WRITE CUST-DATA
+           INVALID KEY
+               PERFORM GENERATE-UNIQUE-PIN
+               PERFORM WRITE-NEW-ACCOUNT
            END-WRITE.
-           PERFORM MAIN.
 
       *>      PARAGRAPH FOR DISPLAYING ACCOUNT DATA
        DISPLAY-ACC-DATA.
@@ -171,9 +398,18 @@
               DISPLAY LAST-NAME AT 1664.
               DISPLAY "Balance: " AT 1745.
               DISPLAY DISPBAL AT 1755.
-              DISPLAY "PIN: " AT 1845.
-              DISPLAY PIN AT 1852.
-              ACCEPT PAUSE AT 1856.
+              DISPLAY "USD Balance: " AT 1845.
+              MOVE CUST-USD-BAL TO DISPBAL.
+              DISPLAY DISPBAL AT 1860.
+              DISPLAY "JPY Balance: " AT 1945.
+              MOVE CUST-JPY-BAL TO DISPBAL.
+              DISPLAY DISPBAL AT 1960.
+              DISPLAY "INR Balance: " AT 2045.
+              MOVE CUST-INR-BAL TO DISPBAL.
+              DISPLAY DISPBAL AT 2060.
+              DISPLAY "PIN: " AT 2145.
+              DISPLAY PIN AT 2152.
+              ACCEPT PAUSE AT 2156.
 
            DISPLAY " " ERASE SCREEN.
            PERFORM MAIN.
@@ -211,10 +447,12 @@
                ACCEPT TEMP AT 1765.
 
       *>          PROCESS FOR UPDATING BALANCE
+               MOVE WSBALANCE TO WS-BEFORE-BAL.
                MOVE DISPBAL TO WSBALANCE.
                COMPUTE WSBALANCE = WSBALANCE + TEMP.
                MOVE WSBALANCE TO BALANCE.
                MOVE BALANCE TO DISPBAL.
+               MOVE BALANCE TO WS-AFTER-BAL.
 
                DISPLAY "Balance: " AT 1545.
                DISPLAY DISPBAL AT 1560.
@@ -223,6 +461,10 @@
 
                REWRITE CUST-DATA
                END-REWRITE.
+               MOVE "ADD-BAL" TO WS-TRAN-TYPE.
+               MOVE "PHP" TO WS-TRAN-CURRENCY.
+               MOVE TEMP TO WS-TRAN-AMOUNT.
+               PERFORM WRITE-TRAN-LOG.
                PERFORM MAIN.
 
       *>          PARAGRAPH FOR DEDUCTING BALANCE ON ACCOUNT
@@ -265,10 +507,12 @@
                END-IF.
 
       *>          PROCESS FOR UPDATING BALANCE
+               MOVE WSBALANCE TO WS-BEFORE-BAL.
                MOVE DISPBAL TO WSBALANCE.
                COMPUTE WSBALANCE = WSBALANCE - TEMP.
                MOVE WSBALANCE TO BALANCE.
                MOVE BALANCE TO DISPBAL.
+               MOVE BALANCE TO WS-AFTER-BAL.
 
                DISPLAY "Balance: " AT 1545.
                DISPLAY DISPBAL AT 1560.
@@ -277,11 +521,247 @@
 
                REWRITE CUST-DATA
                END-REWRITE.
+               MOVE "DEDUCT-BAL" TO WS-TRAN-TYPE.
+               MOVE "PHP" TO WS-TRAN-CURRENCY.
+               MOVE TEMP TO WS-TRAN-AMOUNT.
+               PERFORM WRITE-TRAN-LOG.
                PERFORM MAIN.
-      *>       PARAGRAPH FOR DESIGN
 
+      *>          PARAGRAPH FOR CLOSING/DELETING AN ACCOUNT
+       CLOSE-ACCOUNT.
+           DISPLAY " " ERASE SCREEN.
+           PERFORM DESIGN-BOX.
+           DISPLAY "CLOSE ACCOUNT" AT 1150.
+           DISPLAY "Enter pin: " AT 1348.
+           ACCEPT PIN AT 1363.
 
+           READ CustomerFile
+           INVALID KEY
+               DISPLAY "Account not found. Please retry..." AT 1542
+               ACCEPT PAUSE AT 1577
+               DISPLAY " " ERASE SCREEN
+               PERFORM MAIN
+           END-READ.
+
+              DISPLAY "Name: " AT 1445.
+              DISPLAY FIRST-NAME AT 1452.
+              DISPLAY LAST-NAME AT 1464.
+              DISPLAY "Balance: " AT 1545.
+
+      *>         TO DISPLAY BALANCE
+              MOVE BALANCE TO WSBALANCE.
+              MOVE WSBALANCE TO DISPBAL.
+
+              DISPLAY DISPBAL AT 1560.
+
+      *>          THE FORCE PAYOUT BELOW COVERS USD/JPY/INR TOO, SO
+      *>          THE TELLER NEEDS TO SEE ALL FOUR BALANCES BEFORE
+      *>          CONFIRMING
+              DISPLAY "USD Balance: " AT 1645.
+              MOVE CUST-USD-BAL TO DISPBAL.
+              DISPLAY DISPBAL AT 1660.
+              DISPLAY "JPY Balance: " AT 1745.
+              MOVE CUST-JPY-BAL TO DISPBAL.
+              DISPLAY DISPBAL AT 1760.
+              DISPLAY "INR Balance: " AT 1845.
+              MOVE CUST-INR-BAL TO DISPBAL.
+              DISPLAY DISPBAL AT 1860.
+
+      *>          A CLOSED ACCOUNT MUST BE PAID OUT TO ZERO FIRST,
+      *>          ACROSS EVERY HELD CURRENCY - NOT JUST PHP
+           IF BALANCE NOT = 0 OR CUST-USD-BAL NOT = 0
+                   OR CUST-JPY-BAL NOT = 0 OR CUST-INR-BAL NOT = 0
+               DISPLAY "Balance must be zero in all currencies." AT 1945
+               DISPLAY "Force payout and close anyway? (Y/N): " AT 2045
+               ACCEPT CLOSE-CONFIRM AT 2084
+
+               IF CLOSE-CONFIRM = "Y" OR CLOSE-CONFIRM = "y"
+                   IF BALANCE NOT = 0
+                       MOVE BALANCE TO WS-BEFORE-BAL
+                       MOVE 0 TO BALANCE
+                       MOVE BALANCE TO WS-AFTER-BAL
+                       MOVE "PAYOUT" TO WS-TRAN-TYPE
+                       MOVE "PHP" TO WS-TRAN-CURRENCY
+                       MOVE WS-BEFORE-BAL TO WS-TRAN-AMOUNT
+                       PERFORM WRITE-TRAN-LOG
+                   END-IF
+                   IF CUST-USD-BAL NOT = 0
+                       MOVE CUST-USD-BAL TO WS-BEFORE-BAL
+                       MOVE 0 TO CUST-USD-BAL
+                       MOVE CUST-USD-BAL TO WS-AFTER-BAL
+                       MOVE "PAYOUT" TO WS-TRAN-TYPE
+                       MOVE "USD" TO WS-TRAN-CURRENCY
+                       MOVE WS-BEFORE-BAL TO WS-TRAN-AMOUNT
+                       PERFORM WRITE-TRAN-LOG
+                   END-IF
+                   IF CUST-JPY-BAL NOT = 0
+                       MOVE CUST-JPY-BAL TO WS-BEFORE-BAL
+                       MOVE 0 TO CUST-JPY-BAL
+                       MOVE CUST-JPY-BAL TO WS-AFTER-BAL
+                       MOVE "PAYOUT" TO WS-TRAN-TYPE
+                       MOVE "JPY" TO WS-TRAN-CURRENCY
+                       MOVE WS-BEFORE-BAL TO WS-TRAN-AMOUNT
+                       PERFORM WRITE-TRAN-LOG
+                   END-IF
+                   IF CUST-INR-BAL NOT = 0
+                       MOVE CUST-INR-BAL TO WS-BEFORE-BAL
+                       MOVE 0 TO CUST-INR-BAL
+                       MOVE CUST-INR-BAL TO WS-AFTER-BAL
+                       MOVE "PAYOUT" TO WS-TRAN-TYPE
+                       MOVE "INR" TO WS-TRAN-CURRENCY
+                       MOVE WS-BEFORE-BAL TO WS-TRAN-AMOUNT
+                       PERFORM WRITE-TRAN-LOG
+                   END-IF
+                   REWRITE CUST-DATA
+                   END-REWRITE
+               ELSE
+                   DISPLAY "Account not closed." AT 1945
+                   ACCEPT PAUSE AT 1965
+                   DISPLAY " " ERASE SCREEN
+                   PERFORM MAIN
+               END-IF
+           END-IF.
 
+           DELETE CustomerFile
+           INVALID KEY
+               DISPLAY "Error closing account. Please retry..." AT 1945
+               ACCEPT PAUSE AT 1965
+               DISPLAY " " ERASE SCREEN
+               PERFORM MAIN
+           END-DELETE.
+
+      *>          THE PIN IS BEING HANDED BACK OUT, SO ANY LEFTOVER
+      *>          LOCKOUT STATE OR RECEIPT HISTORY TIED TO IT MUST GO
+      *>          WITH IT - OTHERWISE WHOEVER IS ISSUED THIS PIN NEXT
+      *>          INHERITS THE PRIOR CUSTOMER'S LOCKOUT/RECEIPT DATA
+           MOVE PIN TO FP-PIN.
+           DELETE FailedPinFile
+           INVALID KEY
+               CONTINUE
+           END-DELETE.
+
+           MOVE PIN TO RC-PIN.
+           DELETE ReceiptFile
+           INVALID KEY
+               CONTINUE
+           END-DELETE.
+
+           DISPLAY "Account closed. PIN is now available." AT 1945.
+           ACCEPT PAUSE AT 1996.
+           DISPLAY " " ERASE SCREEN.
+           PERFORM MAIN.
+
+      *>          PARAGRAPH FOR CLEARING A PIN'S FAILED-ATTEMPT LOCKOUT
+       CLEAR-PIN-LOCKOUT.
+           DISPLAY " " ERASE SCREEN.
+           PERFORM DESIGN-BOX.
+           DISPLAY "CLEAR PIN LOCKOUT" AT 1150.
+           DISPLAY "Enter pin: " AT 1348.
+           ACCEPT LOCKOUT-PIN AT 1363.
+
+           MOVE LOCKOUT-PIN TO FP-PIN.
+           READ FailedPinFile
+           INVALID KEY
+               DISPLAY "No lockout record for that PIN." AT 1542
+               ACCEPT PAUSE AT 1577
+               DISPLAY " " ERASE SCREEN
+               PERFORM MAIN
+           END-READ.
+
+           MOVE 0 TO FP-FAIL-COUNT.
+           MOVE "N" TO FP-LOCKED.
+           REWRITE FAILED-PIN-DATA
+           END-REWRITE.
+
+           DISPLAY "Lockout cleared for that PIN." AT 1745.
+           ACCEPT PAUSE AT 1777.
+           DISPLAY " " ERASE SCREEN.
+           PERFORM MAIN.
+
+      *>          PARAGRAPH FOR MAINTAINING THE FX RATE TABLE
+       UPDATE-EXCHANGE-RATE.
+           DISPLAY " " ERASE SCREEN.
+           PERFORM DESIGN-BOX.
+           DISPLAY "UPDATE EXCHANGE RATE" AT 1150.
+           DISPLAY "1 - USD  2 - JPY  3 - INR" AT 1345.
+           DISPLAY "Select currency: " AT 1445.
+           ACCEPT RATE-CURR-CHOICE AT 1463.
+
+           IF RATE-CURR-CHOICE = 1
+               MOVE "USD" TO RT-CURRENCY
+           ELSE IF RATE-CURR-CHOICE = 2
+               MOVE "JPY" TO RT-CURRENCY
+           ELSE IF RATE-CURR-CHOICE = 3
+               MOVE "INR" TO RT-CURRENCY
+           ELSE
+               DISPLAY "Invalid currency! please retry..." AT 1942
+               ACCEPT PAUSE AT 1977
+               DISPLAY " " ERASE SCREEN
+               PERFORM MAIN
+           END-IF.
+
+           DISPLAY "New rate (PHP to that currency): " AT 1545.
+           ACCEPT NEW-RATE AT 1580.
+
+           IF NEW-RATE NOT > 0
+               DISPLAY "Rate must be > zero, please retry..." AT 1942
+               ACCEPT PAUSE AT 1977
+               DISPLAY " " ERASE SCREEN
+               PERFORM MAIN
+           END-IF.
+
+           MOVE NEW-RATE TO RT-RATE.
+
+           REWRITE RATE-DATA
+           INVALID KEY
+               WRITE RATE-DATA
+           END-REWRITE.
+
+           DISPLAY "Exchange rate updated." AT 1745.
+           ACCEPT PAUSE AT 1768.
+           DISPLAY " " ERASE SCREEN.
+           PERFORM MAIN.
+
+      *>          PARAGRAPH FOR MAINTAINING THE DAILY WITHDRAW CAP
+       UPDATE-DAILY-LIMIT.
+           DISPLAY " " ERASE SCREEN.
+           PERFORM DESIGN-BOX.
+           DISPLAY "UPDATE DAILY WITHDRAW LIMIT" AT 1150.
+           DISPLAY "New daily limit (PHP-equivalent): " AT 1345.
+           ACCEPT NEW-DAILY-LIMIT AT 1380.
+
+           IF NEW-DAILY-LIMIT NOT > 0
+               DISPLAY "Limit must be > zero, please retry..." AT 1942
+               ACCEPT PAUSE AT 1977
+               DISPLAY " " ERASE SCREEN
+               PERFORM MAIN
+           END-IF.
+
+           MOVE "WDLIMIT" TO LM-LIMIT-TYPE.
+           MOVE NEW-DAILY-LIMIT TO LM-LIMIT-AMOUNT.
+
+           REWRITE LIMIT-DATA
+           INVALID KEY
+               WRITE LIMIT-DATA
+           END-REWRITE.
+
+           DISPLAY "Daily withdraw limit updated." AT 1545.
+           ACCEPT PAUSE AT 1575.
+           DISPLAY " " ERASE SCREEN.
+           PERFORM MAIN.
 
-           CLOSE CustomerFile.
-           STOP RUN.
+      *>          PARAGRAPH FOR WRITING THE AUDIT TRAIL LOG
+       WRITE-TRAN-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           MOVE PIN TO TL-PIN.
+           MOVE WS-CDT-DATE TO TL-DATE.
+           MOVE WS-CDT-TIME TO TL-TIME.
+           MOVE "BBC-ADMN" TO TL-SOURCE-PROGRAM.
+           MOVE WS-TRAN-TYPE TO TL-TRAN-TYPE.
+           MOVE WS-TRAN-CURRENCY TO TL-CURRENCY.
+           MOVE WS-TRAN-AMOUNT TO TL-AMOUNT.
+           MOVE WS-BEFORE-BAL TO TL-BEFORE-BALANCE.
+           MOVE WS-AFTER-BAL TO TL-AFTER-BALANCE.
+           MOVE WS-TELLER-ID TO TL-TELLER-ID.
+           WRITE TRAN-LOG-RECORD.
+           EXIT PARAGRAPH.
