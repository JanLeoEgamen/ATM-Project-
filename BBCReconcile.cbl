@@ -0,0 +1,210 @@
+      ******************************************************************
+      * Author: GROUP 7
+      * Date: JANUARY
+      * Purpose: PROJECT IN COMPUTER PROGRAMMING 3
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BBC-RECONCILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>      FILE HANDLING - READ CustomerFile IN PIN (KEY) ORDER
+      *>      PATH SET AT RUNTIME - SEE RESOLVE-CUSTOMER-FILE-PATH
+           SELECT CustomerFile ASSIGN TO WS-CUSTOMER-FILE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS PIN.
+      *>      END-OF-DAY SUMMARY REPORT
+           SELECT ReconRptFile ASSIGN TO "D:\cobol programs\recon.txt"
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *>      VARIABLES FOR FILE HANDLING
+       FD CustomerFile.
+       01 CUST-DATA.
+           02 PIN PIC 9(4).
+           02 BALANCE PIC S9(6)V9(9).
+           02 CUST-USD-BAL PIC 9(6)V9(9).
+           02 CUST-JPY-BAL PIC 9(6)V9(9).
+           02 CUST-INR-BAL PIC 9(6)V9(9).
+      *>      DAILY WITHDRAWAL CAP (PHP-EQUIV, RESET DAILY)
+           02 CUST-DAILY-WITHDRAWN PIC 9(6)V9(9).
+           02 CUST-LAST-WITHDRAW-DATE PIC 9(8).
+           02 FIRST-NAME PIC X(15).
+           02 LAST-NAME PIC X(15).
+
+      *>      END-OF-DAY SUMMARY REPORT LINE
+       FD ReconRptFile.
+       01 RECON-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *>      CONTROL FLAG FOR THE READ LOOP
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 END-OF-FILE VALUE "Y".
+
+      *>      RUNNING TOTALS ACROSS ALL ACCOUNTS
+       01 WS-ACCOUNT-COUNT PIC 9(6) VALUE 0.
+       01 WS-FLAGGED-COUNT PIC 9(6) VALUE 0.
+       01 WS-TOTAL-BALANCE PIC S9(9)V9(9) VALUE 0.
+       01 WS-TOTAL-USD PIC 9(9)V9(9) VALUE 0.
+       01 WS-TOTAL-JPY PIC 9(9)V9(9) VALUE 0.
+       01 WS-TOTAL-INR PIC 9(9)V9(9) VALUE 0.
+
+      *>      A BALANCE ABOVE THIS IS FLAGGED AS SUSPICIOUSLY LARGE
+       01 WS-LARGE-BALANCE-LIMIT PIC 9(6)V9(9) VALUE 500000.
+
+      *>      DATE/TIME FOR THE REPORT HEADER
+       01 WS-CURRENT-DATETIME.
+           02 WS-CDT-DATE PIC 9(8).
+           02 WS-CDT-TIME PIC 9(6).
+           02 WS-CDT-REST PIC X(7).
+
+      *>      DISPLAY-EDITED FIELDS FOR BUILDING REPORT LINES
+       01 DISP-PIN PIC 9(4).
+       01 DISP-BALANCE PIC -Z,ZZZ,ZZ9.99.
+       01 DISP-TOTAL-BALANCE PIC -Z,ZZZ,ZZ9.99.
+       01 DISP-TOTAL-USD PIC Z,ZZZ,ZZ9.99.
+       01 DISP-TOTAL-JPY PIC Z,ZZZ,ZZ9.99.
+       01 DISP-TOTAL-INR PIC Z,ZZZ,ZZ9.99.
+       01 DISP-ACCOUNT-COUNT PIC ZZZ,ZZ9.
+       01 DISP-FLAGGED-COUNT PIC ZZZ,ZZ9.
+
+      *>      RUNTIME-CONFIGURABLE CUSTOMERFILE PATH
+       01 WS-CUSTOMER-FILE-PATH PIC X(60).
+       01 WS-CUSTOMER-FILE-ENV PIC X(60).
+
+       PROCEDURE DIVISION.
+      *     MAIN PARAGRAPH FOR THE END-OF-DAY BATCH RUN
+       MAIN.
+           PERFORM RESOLVE-CUSTOMER-FILE-PATH.
+           OPEN INPUT CustomerFile.
+           OPEN OUTPUT ReconRptFile.
+
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM READ-CUSTOMER-FILE
+               UNTIL END-OF-FILE.
+           PERFORM WRITE-REPORT-SUMMARY.
+
+           CLOSE CustomerFile.
+           CLOSE ReconRptFile.
+           STOP RUN.
+
+      *     PARAGRAPH FOR RESOLVING THE CUSTOMERFILE PATH AT STARTUP
+      *     (ENV VAR OVERRIDE SO A TRAINING/TEST FILE CAN BE SUBSTITUTED
+      *     WITHOUT RECOMPILING, FALLING BACK TO THE LIVE PATH)
+       RESOLVE-CUSTOMER-FILE-PATH.
+           MOVE "D:\cobol programs\account.txt"
+               TO WS-CUSTOMER-FILE-PATH.
+           MOVE SPACES TO WS-CUSTOMER-FILE-ENV.
+           ACCEPT WS-CUSTOMER-FILE-ENV
+               FROM ENVIRONMENT "CUSTOMERFILE_PATH"
+           END-ACCEPT.
+           IF WS-CUSTOMER-FILE-ENV NOT = SPACES
+               MOVE WS-CUSTOMER-FILE-ENV TO WS-CUSTOMER-FILE-PATH
+           END-IF.
+
+      *     PARAGRAPH FOR READING AND TOTALING EACH ACCOUNT
+       READ-CUSTOMER-FILE.
+           READ CustomerFile NEXT RECORD
+           AT END
+               MOVE "Y" TO WS-EOF-SWITCH
+           NOT AT END
+               PERFORM PROCESS-CUSTOMER-RECORD
+           END-READ.
+
+      *     PARAGRAPH FOR ACCUMULATING AND FLAGGING ONE ACCOUNT
+       PROCESS-CUSTOMER-RECORD.
+           ADD 1 TO WS-ACCOUNT-COUNT.
+           ADD BALANCE TO WS-TOTAL-BALANCE.
+           ADD CUST-USD-BAL TO WS-TOTAL-USD.
+           ADD CUST-JPY-BAL TO WS-TOTAL-JPY.
+           ADD CUST-INR-BAL TO WS-TOTAL-INR.
+
+           IF BALANCE < 0 OR BALANCE > WS-LARGE-BALANCE-LIMIT
+               PERFORM WRITE-FLAGGED-LINE
+           END-IF.
+
+      *     PARAGRAPH FOR WRITING ONE FLAGGED-ACCOUNT DETAIL LINE
+       WRITE-FLAGGED-LINE.
+           ADD 1 TO WS-FLAGGED-COUNT.
+           MOVE PIN TO DISP-PIN.
+           MOVE BALANCE TO DISP-BALANCE.
+           MOVE SPACES TO RECON-LINE.
+           STRING "FLAGGED  PIN=" DISP-PIN
+               "  NAME=" FIRST-NAME " " LAST-NAME
+               "  BALANCE=" DISP-BALANCE
+               DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING.
+           WRITE RECON-LINE.
+
+      *     PARAGRAPH FOR THE REPORT HEADER
+       WRITE-REPORT-HEADER.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           MOVE SPACES TO RECON-LINE.
+           STRING "BIG BLACK CARD - END-OF-DAY RECONCILIATION REPORT"
+               DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING.
+           WRITE RECON-LINE.
+
+           MOVE SPACES TO RECON-LINE.
+           STRING "RUN DATE: " WS-CDT-DATE "  RUN TIME: " WS-CDT-TIME
+               DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING.
+           WRITE RECON-LINE.
+
+           MOVE SPACES TO RECON-LINE.
+           WRITE RECON-LINE.
+
+           MOVE SPACES TO RECON-LINE.
+           STRING "ACCOUNTS FLAGGED (NEGATIVE OR OVER "
+               "500,000.00 PHP):"
+               DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING.
+           WRITE RECON-LINE.
+
+      *     PARAGRAPH FOR THE REPORT SUMMARY TOTALS
+       WRITE-REPORT-SUMMARY.
+           MOVE WS-ACCOUNT-COUNT TO DISP-ACCOUNT-COUNT.
+           MOVE WS-FLAGGED-COUNT TO DISP-FLAGGED-COUNT.
+           MOVE WS-TOTAL-BALANCE TO DISP-TOTAL-BALANCE.
+           MOVE WS-TOTAL-USD TO DISP-TOTAL-USD.
+           MOVE WS-TOTAL-JPY TO DISP-TOTAL-JPY.
+           MOVE WS-TOTAL-INR TO DISP-TOTAL-INR.
+
+           MOVE SPACES TO RECON-LINE.
+           WRITE RECON-LINE.
+
+           MOVE SPACES TO RECON-LINE.
+           STRING "OPEN ACCOUNTS: " DISP-ACCOUNT-COUNT
+               "   FLAGGED: " DISP-FLAGGED-COUNT
+               DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING.
+           WRITE RECON-LINE.
+
+           MOVE SPACES TO RECON-LINE.
+           STRING "TOTAL PHP HELD: " DISP-TOTAL-BALANCE
+               DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING.
+           WRITE RECON-LINE.
+
+           MOVE SPACES TO RECON-LINE.
+           STRING "TOTAL USD HELD: " DISP-TOTAL-USD
+               DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING.
+           WRITE RECON-LINE.
+
+           MOVE SPACES TO RECON-LINE.
+           STRING "TOTAL JPY HELD: " DISP-TOTAL-JPY
+               DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING.
+           WRITE RECON-LINE.
+
+           MOVE SPACES TO RECON-LINE.
+           STRING "TOTAL INR HELD: " DISP-TOTAL-INR
+               DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING.
+           WRITE RECON-LINE.
+
+       END PROGRAM BBC-RECONCILE.
