@@ -9,21 +9,99 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *>      FILE HANDLING
-           SELECT CustomerFile ASSIGN TO "D:\cobol programs\account.txt"
+      *>      FILE HANDLING - PATH IS RUNTIME-CONFIGURABLE, SEE
+      *>      RESOLVE-CUSTOMER-FILE-PATH
+           SELECT CustomerFile ASSIGN TO WS-CUSTOMER-FILE-PATH
            ORGANIZATION IS INDEXED
            ACCESS IS RANDOM
            RECORD KEY IS PIN.
+      *>      AUDIT TRAIL FOR EVERY BALANCE-CHANGING OPERATION
+           SELECT TransactionLog ASSIGN TO "D:\cobol programs\tlog.txt"
+           ORGANIZATION IS SEQUENTIAL.
+      *>      FAILED-PIN LOCKOUT COMPANION FILE, KEYED BY PIN
+           SELECT FailedPinFile ASSIGN TO "D:\cobol programs\pinlk.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS FP-PIN.
+      *>      MAINTAINABLE FX RATE TABLE (PHP TO FOREIGN), ADMIN-OWNED
+           SELECT RateFile ASSIGN TO "D:\cobol programs\rates.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS RT-CURRENCY.
+      *>      LATEST RECEIPT PER PIN, FOR REPRINT / MINI-STATEMENT
+           SELECT ReceiptFile ASSIGN TO "D:\cobol programs\receipt.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS RC-PIN.
+      *>      CONFIGURABLE TRANSACTION LIMITS (E.G. DAILY WITHDRAW CAP),
+      *>      ADMIN-OWNED - SAME IDIOM AS RateFile
+           SELECT LimitFile ASSIGN TO "D:\cobol programs\limits.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS LM-LIMIT-TYPE.
        DATA DIVISION.
        FILE SECTION.
        *>      VARIABLES FOR FILE HANDLING
        FD CustomerFile.
        01 CUST-DATA.
            02 PIN PIC 9(4).
-           02 BALANCE PIC 9(6)V9(9).
+           02 BALANCE PIC S9(6)V9(9).
+      *>      REAL HELD FOREIGN-CURRENCY BALANCES (NOT DISPLAY-ONLY)
+           02 CUST-USD-BAL PIC 9(6)V9(9).
+           02 CUST-JPY-BAL PIC 9(6)V9(9).
+           02 CUST-INR-BAL PIC 9(6)V9(9).
+      *>      DAILY WITHDRAWAL CAP (PHP-EQUIV, RESET DAILY)
+           02 CUST-DAILY-WITHDRAWN PIC 9(6)V9(9).
+           02 CUST-LAST-WITHDRAW-DATE PIC 9(8).
            02 FIRST-NAME PIC X(15).
            02 LAST-NAME PIC X(15).
 
+       *>      AUDIT TRAIL RECORD - WHO/WHAT/WHEN FOR EVERY REWRITE
+       FD TransactionLog.
+       01 TRAN-LOG-RECORD.
+           02 TL-PIN PIC 9(4).
+           02 TL-DATE PIC 9(8).
+           02 TL-TIME PIC 9(6).
+           02 TL-SOURCE-PROGRAM PIC X(8).
+           02 TL-TRAN-TYPE PIC X(10).
+           02 TL-CURRENCY PIC X(3).
+           02 TL-AMOUNT PIC S9(6)V99.
+           02 TL-BEFORE-BALANCE PIC S9(6)V99.
+           02 TL-AFTER-BALANCE PIC S9(6)V99.
+           02 TL-TELLER-ID PIC X(6).
+
+      *>      FAILED-PIN LOCKOUT RECORD
+       FD FailedPinFile.
+       01 FAILED-PIN-DATA.
+           02 FP-PIN PIC 9(4).
+           02 FP-FAIL-COUNT PIC 9(2).
+           02 FP-LOCKED PIC X(1).
+
+      *>      MAINTAINABLE FX RATE TABLE RECORD (PHP TO FOREIGN)
+       FD RateFile.
+       01 RATE-DATA.
+           02 RT-CURRENCY PIC X(3).
+           02 RT-RATE PIC 9(3)V9(6).
+
+      *>      MINI-STATEMENT / SLIP-PRINTER RECEIPT RECORD
+       FD ReceiptFile.
+       01 RECEIPT-DATA.
+           02 RC-PIN PIC 9(4).
+           02 RC-FIRST-NAME PIC X(15).
+           02 RC-LAST-NAME PIC X(15).
+           02 RC-TRAN-TYPE PIC X(10).
+           02 RC-CURRENCY PIC X(3).
+           02 RC-AMOUNT PIC S9(6)V99.
+           02 RC-AFTER-BALANCE PIC S9(6)V99.
+           02 RC-DATE PIC 9(8).
+           02 RC-TIME PIC 9(6).
+
+      *>      CONFIGURABLE TRANSACTION LIMIT RECORD
+       FD LimitFile.
+       01 LIMIT-DATA.
+           02 LM-LIMIT-TYPE PIC X(10).
+           02 LM-LIMIT-AMOUNT PIC 9(6)V9(9).
+
        WORKING-STORAGE SECTION.
          *>       VARIABLES USED FOR DISPLAY
        01 WSCUSTDATASTDATA.
@@ -33,7 +111,7 @@
            02 WSLAST-NAME PIC Z(15).
 
       *     BALANCE VARIABLES
-       01 PHP-BALANCE PIC 9(6)V9(9).
+       01 PHP-BALANCE PIC S9(6)V9(9).
        01 USD-BALANCE PIC 9(6)V9(9).
        01 JPY-BALANCE PIC 9(6)V9(9).
        01 INR-BALANCE PIC 9(6)V9(9).
@@ -52,9 +130,51 @@
       *     VARIABLES FOR WIDTHRAW
        01 WIDTHRAW-AMOUNT PIC 9(5).
 
+      *     VARIABLES FOR DEPOSIT
+       01 DEPOSIT-AMOUNT PIC 9(5).
+
+      *     VARIABLES FOR TRANSACTION LOG / AUDIT TRAIL
+       01 WS-CURRENT-DATETIME.
+           02 WS-CDT-DATE PIC 9(8).
+           02 WS-CDT-TIME PIC 9(6).
+           02 WS-CDT-REST PIC X(7).
+       01 WS-TRAN-TYPE PIC X(10).
+       01 WS-TRAN-CURRENCY PIC X(3) VALUE "PHP".
+       01 WS-TRAN-AMOUNT PIC S9(6)V99.
+       01 WS-BEFORE-BAL PIC S9(6)V99.
+       01 WS-AFTER-BAL PIC S9(6)V99.
+
+      *     DISPLAY-EDITED FIELDS FOR THE LAST-RECEIPT SCREEN
+       01 RC-AMOUNT-DISPLAY PIC -Z,ZZZ,ZZ9.99.
+       01 RC-AFTER-BALANCE-DISPLAY PIC -Z,ZZZ,ZZ9.99.
+
+      *     VARIABLES FOR FAILED-PIN LOCKOUT
+       01 FAILED-PIN-LIMIT PIC 9 VALUE 3.
+
+      *     VARIABLES FOR THE MAINTAINABLE FX RATE LOOKUP
+       01 WS-RATE PIC 9(3)V9(6).
+       01 PHP-EQUIV-TOTAL PIC S9(6)V9(9).
+       01 PHP-EQUIV-DISPLAY PIC -Z,ZZZ,ZZ9.99.
+
+      *     VARIABLES FOR THE DAILY WITHDRAWAL LIMIT - DAILY-WITHDRAW-
+      *     LIMIT IS THE FALLBACK USED UNTIL ADMIN SETS ONE IN LimitFile
+       01 DAILY-WITHDRAW-LIMIT PIC 9(6)V9(9) VALUE 50000.
+       01 WS-DAILY-LIMIT PIC 9(6)V9(9).
+       01 WS-WIDTHRAW-PHP-EQUIV PIC 9(6)V9(9).
+
+      *     VARIABLES FOR THE RUNTIME-CONFIGURABLE CUSTOMERFILE PATH
+       01 WS-CUSTOMER-FILE-PATH PIC X(60).
+       01 WS-CUSTOMER-FILE-ENV PIC X(60).
+
        PROCEDURE DIVISION.
       *     MAIN PARAGRAPH
+       PERFORM RESOLVE-CUSTOMER-FILE-PATH.
        OPEN I-O CustomerFile.
+       OPEN EXTEND TransactionLog.
+       OPEN I-O FailedPinFile.
+       OPEN INPUT RateFile.
+       OPEN I-O ReceiptFile.
+       OPEN INPUT LimitFile.
        MAIN.
       *     FOR PIN
            PERFORM DESIGN-BOX.
@@ -64,14 +184,39 @@
            ACCEPT PIN AT 1762 NO-ECHO.
            DISPLAY " " ERASE SCREEN.
 
-          READ CustomerFile
+           MOVE PIN TO FP-PIN.
+           READ FailedPinFile
            INVALID KEY
-      *>          VALIDATION OF INPUT
-               DISPLAY "Account not found. Please retry..." AT 1545
-               ACCEPT TEMP AT 1580
+               MOVE 0 TO FP-FAIL-COUNT
+               MOVE "N" TO FP-LOCKED
+           END-READ.
+
+           IF FP-LOCKED = "Y"
+               DISPLAY "PIN locked - too many failed attempts." AT 1545
+               DISPLAY "Please see an admin to unlock it." AT 1645
+               ACCEPT TEMP AT 1680
                DISPLAY " " ERASE SCREEN
                PERFORM MAIN
-           END-READ.
+           ELSE
+               READ CustomerFile
+               INVALID KEY
+      *>              VALIDATION OF INPUT
+                   PERFORM HANDLE-FAILED-PIN
+                   DISPLAY "Account not found. Please retry..." AT 1545
+                   ACCEPT TEMP AT 1580
+                   DISPLAY " " ERASE SCREEN
+                   PERFORM MAIN
+               NOT INVALID KEY
+      *>              A GOOD PIN CLEARS ITS OWN FAILED-ATTEMPT HISTORY
+                   IF FP-FAIL-COUNT NOT = 0 OR FP-LOCKED = "Y"
+                       MOVE 0 TO FP-FAIL-COUNT
+                       MOVE "N" TO FP-LOCKED
+                       REWRITE FAILED-PIN-DATA
+                       INVALID KEY CONTINUE
+                       END-REWRITE
+                   END-IF
+               END-READ
+           END-IF.
 
       *     PARAGRAPH FOR MAIN MENU
        BBC-MAINMENU.
@@ -80,8 +225,10 @@
            DISPLAY "1 - Check Balance" AT 1350.
            DISPLAY "2 - Withdraw"AT 1450.
            DISPLAY "3 - Exit "AT 1550.
-           DISPLAY "Enter choice: "AT 1751.
-           ACCEPT MENU-CHOICE AT 1765.
+           DISPLAY "4 - Deposit" AT 1650.
+           DISPLAY "5 - Print Last Receipt" AT 1750.
+           DISPLAY "Enter choice: "AT 1851.
+           ACCEPT MENU-CHOICE AT 1865.
 
       *    CONDITION STATEMENT FOR MAIN MENU
            IF MENU-CHOICE = 1
@@ -102,7 +249,23 @@
                DISPLAY "YOUR ONE AND ONLY BBC - BIG BLACK CARD" AT 1742
                ACCEPT TEMP AT 1785
                CLOSE CustomerFile
+               CLOSE TransactionLog
+               CLOSE FailedPinFile
+               CLOSE RateFile
+               CLOSE ReceiptFile
+               CLOSE LimitFile
                STOP RUN
+
+           ELSE IF MENU-CHOICE = 4
+      *        DEPOSIT
+               DISPLAY " " ERASE SCREEN
+               PERFORM DEPOSIT
+
+           ELSE IF MENU-CHOICE = 5
+      *        PRINT LAST RECEIPT
+               DISPLAY " " ERASE SCREEN
+               PERFORM PRINT-LAST-RECEIPT
+
            ELSE
       *        EXCEPTION HANDLING
                DISPLAY "Invalid choice! please try again..." AT 1950
@@ -111,25 +274,46 @@
                PERFORM BBC-MAINMENU
            END-IF.
 
-      *       Computation for conversion of currency
+      *       Balances are now real held amounts per currency, so this
+      *       just refreshes the display fields and adds a PHP-equiv
+      *       total (looked up via the admin-maintained RateFile) for
+      *       the Check Balance screen.
        BALANCE-CONVERISON.
-            MOVE BALANCE TO PHP-BALANCE
-            COMPUTE USD-BALANCE = PHP-BALANCE * 0.01775228.
-            COMPUTE JPY-BALANCE = PHP-BALANCE * 2.6221674.
-            COMPUTE INR-BALANCE = PHP-BALANCE * 1.4754944.
-      *    STORING THE VALUE FOR DISPLAYING
-            MOVE USD-BALANCE TO USD-DISPLAY-BAL.
-            MOVE INR-BALANCE TO INR-DISPLAY-BAL.
-            MOVE JPY-BALANCE TO JPY-DISPLAY-BAL.
-            MOVE PHP-BALANCE TO PHP-DISPLAY-BAL.
-            PERFORM BALANCE-DISPLAY.
-
-      *     PARAGRAPH FOR UPDATING BALANCE
+           PERFORM UPDATE-BALANCE.
+
+           MOVE "USD" TO RT-CURRENCY.
+           READ RateFile
+           INVALID KEY MOVE 0.01775228 TO WS-RATE
+           NOT INVALID KEY MOVE RT-RATE TO WS-RATE
+           END-READ.
+           COMPUTE PHP-EQUIV-TOTAL = PHP-BALANCE
+               + (USD-BALANCE / WS-RATE).
+
+           MOVE "JPY" TO RT-CURRENCY.
+           READ RateFile
+           INVALID KEY MOVE 2.6221674 TO WS-RATE
+           NOT INVALID KEY MOVE RT-RATE TO WS-RATE
+           END-READ.
+           COMPUTE PHP-EQUIV-TOTAL = PHP-EQUIV-TOTAL
+               + (JPY-BALANCE / WS-RATE).
+
+           MOVE "INR" TO RT-CURRENCY.
+           READ RateFile
+           INVALID KEY MOVE 1.4754944 TO WS-RATE
+           NOT INVALID KEY MOVE RT-RATE TO WS-RATE
+           END-READ.
+           COMPUTE PHP-EQUIV-TOTAL = PHP-EQUIV-TOTAL
+               + (INR-BALANCE / WS-RATE).
+
+           MOVE PHP-EQUIV-TOTAL TO PHP-EQUIV-DISPLAY.
+           PERFORM BALANCE-DISPLAY.
+
+      *     PARAGRAPH FOR REFRESHING THE DISPLAY FIELDS FROM STORED DATA
        UPDATE-BALANCE.
-           MOVE BALANCE TO PHP-BALANCE
-           COMPUTE USD-BALANCE = PHP-BALANCE * 0.01775228.
-           COMPUTE JPY-BALANCE = PHP-BALANCE * 2.6221674.
-           COMPUTE INR-BALANCE = PHP-BALANCE * 1.4754944.
+           MOVE BALANCE TO PHP-BALANCE.
+           MOVE CUST-USD-BAL TO USD-BALANCE.
+           MOVE CUST-JPY-BAL TO JPY-BALANCE.
+           MOVE CUST-INR-BAL TO INR-BALANCE.
 
            MOVE USD-BALANCE TO USD-DISPLAY-BAL.
            MOVE INR-BALANCE TO INR-DISPLAY-BAL.
@@ -149,6 +333,8 @@
            DISPLAY INR-DISPLAY-BAL AT 1762.
            DISPLAY "JPY" AT 1859.
            DISPLAY JPY-DISPLAY-BAL AT 1862.
+           DISPLAY "Total value (PHP equiv):" AT 1940.
+           DISPLAY PHP-EQUIV-DISPLAY AT 1965.
 
            DISPLAY "Press Enter to continue..." AT 2040.
            ACCEPT TEMP AT 2066.
@@ -156,6 +342,20 @@
            DISPLAY " " ERASE SCREEN.
            PERFORM BBC-MAINMENU.
 
+      *     PARAGRAPH FOR RESOLVING THE CUSTOMERFILE PATH AT STARTUP
+      *     (ENV VAR OVERRIDE SO A TRAINING/TEST FILE CAN BE SUBSTITUTED
+      *     WITHOUT RECOMPILING, FALLING BACK TO THE LIVE PATH)
+       RESOLVE-CUSTOMER-FILE-PATH.
+           MOVE "D:\cobol programs\account.txt"
+               TO WS-CUSTOMER-FILE-PATH.
+           MOVE SPACES TO WS-CUSTOMER-FILE-ENV.
+           ACCEPT WS-CUSTOMER-FILE-ENV
+               FROM ENVIRONMENT "CUSTOMERFILE_PATH"
+           END-ACCEPT.
+           IF WS-CUSTOMER-FILE-ENV NOT = SPACES
+               MOVE WS-CUSTOMER-FILE-ENV TO WS-CUSTOMER-FILE-PATH
+           END-IF.
+
        DESIGN-BOX.
       *>      UPPER AND LOWER DESIGN
            DISPLAY "--------------------------------------" AT 0940.
@@ -201,35 +401,459 @@
 
 
 
-      *     PARAGRAPH FOR WITHDRAWAL
+      *     PARAGRAPH FOR RESETTING THE DAILY WITHDRAWAL TOTAL
+       RESET-DAILY-LIMIT-IF-NEEDED.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           IF CUST-LAST-WITHDRAW-DATE NOT = WS-CDT-DATE
+               MOVE 0 TO CUST-DAILY-WITHDRAWN
+               MOVE WS-CDT-DATE TO CUST-LAST-WITHDRAW-DATE
+           END-IF.
+
+      *     PARAGRAPH FOR LOOKING UP THE ADMIN-MAINTAINED DAILY WITHDRAW
+      *     CAP, FALLING BACK TO THE HARDCODED CONSTANT IF ADMIN HASN'T
+      *     SET ONE YET - SAME LOOKUP/FALLBACK IDIOM AS
+      *     BALANCE-CONVERISON USES
+       GET-DAILY-WITHDRAW-LIMIT.
+           MOVE "WDLIMIT" TO LM-LIMIT-TYPE.
+           READ LimitFile
+           INVALID KEY MOVE DAILY-WITHDRAW-LIMIT TO WS-DAILY-LIMIT
+           NOT INVALID KEY MOVE LM-LIMIT-AMOUNT TO WS-DAILY-LIMIT
+           END-READ.
+
+      *     PARAGRAPH FOR WITHDRAWAL - CURRENCY SELECTION
        WITHDRAW.
            PERFORM DESIGN-BOX.
            PERFORM UPDATE-BALANCE.
            DISPLAY "WITHRAWAL" AT 1154.
-           DISPLAY "Account Balance: PHP" AT 1340
-           DISPLAY PHP-DISPLAY-BAL AT 1362.
-           DISPLAY "Enter amount: " AT 1540.
-           ACCEPT WIDTHRAW-AMOUNT AT 1555.
+           DISPLAY "PHP" AT 1340
+           DISPLAY PHP-DISPLAY-BAL AT 1345.
+           DISPLAY "USD" AT 1440
+           DISPLAY USD-DISPLAY-BAL AT 1445.
+           DISPLAY "JPY" AT 1540
+           DISPLAY JPY-DISPLAY-BAL AT 1545.
+           DISPLAY "INR" AT 1640
+           DISPLAY INR-DISPLAY-BAL AT 1645.
+           DISPLAY "1-PHP 2-USD 3-JPY 4-INR" AT 1740.
+           DISPLAY "Select currency: " AT 1840.
+           ACCEPT SUBMENU-CHOICE AT 1858.
+
+           IF SUBMENU-CHOICE = 1
+               PERFORM WITHDRAW-PHP
+           ELSE IF SUBMENU-CHOICE = 2
+               PERFORM WITHDRAW-USD
+           ELSE IF SUBMENU-CHOICE = 3
+               PERFORM WITHDRAW-JPY
+           ELSE IF SUBMENU-CHOICE = 4
+               PERFORM WITHDRAW-INR
+           ELSE
+               DISPLAY "Invalid currency! please try again..." AT 1940
+               ACCEPT TEMP AT 1974
+               DISPLAY " " ERASE SCREEN
+               PERFORM WITHDRAW
+           END-IF.
+
+      *     PARAGRAPH FOR PHP WITHDRAWAL
+       WITHDRAW-PHP.
+           PERFORM RESET-DAILY-LIMIT-IF-NEEDED.
+           PERFORM GET-DAILY-WITHDRAW-LIMIT.
+           DISPLAY "Enter amount: " AT 1955.
+           ACCEPT WIDTHRAW-AMOUNT AT 1970.
 
       *        EXCEPTION HANDLING
-           IF WIDTHRAW-AMOUNT > PHP-BALANCE
-               DISPLAY "Invalid amount! please try again..." AT 1740
-               ACCEPT TEMP AT 1774
+           IF CUST-DAILY-WITHDRAWN + WIDTHRAW-AMOUNT
+                   > WS-DAILY-LIMIT
+               DISPLAY "Daily withdrawal limit reached." AT 2140
+               ACCEPT TEMP AT 2174
+               DISPLAY " " ERASE SCREEN
+               PERFORM WITHDRAW
+           ELSE IF WIDTHRAW-AMOUNT > PHP-BALANCE
+               DISPLAY "Invalid amount! please try again..." AT 2140
+               ACCEPT TEMP AT 2174
                DISPLAY " " ERASE SCREEN
                PERFORM WITHDRAW
            ELSE
+               MOVE PHP-BALANCE TO WS-BEFORE-BAL
                COMPUTE PHP-BALANCE = PHP-BALANCE - WIDTHRAW-AMOUNT
                MOVE PHP-BALANCE TO BALANCE
+               MOVE PHP-BALANCE TO WS-AFTER-BAL
+               ADD WIDTHRAW-AMOUNT TO CUST-DAILY-WITHDRAWN
                REWRITE CUST-DATA
                END-REWRITE
+               MOVE "WITHDRAW" TO WS-TRAN-TYPE
+               MOVE "PHP" TO WS-TRAN-CURRENCY
+               MOVE WIDTHRAW-AMOUNT TO WS-TRAN-AMOUNT
+               PERFORM WRITE-TRAN-LOG
+               PERFORM WRITE-RECEIPT
                PERFORM UPDATE-BALANCE
-               DISPLAY "Account Balance: PHP" AT 1340
-               DISPLAY PHP-DISPLAY-BAL AT 1362
-               DISPLAY "Successful transaction! Press enter.." AT 1740
-               ACCEPT TEMP AT 1777
+               DISPLAY "Successful transaction! Press enter.." AT 2140
+               ACCEPT TEMP AT 2177
                DISPLAY " " ERASE SCREEN
                PERFORM BBC-MAINMENU
            END-IF.
-           CLOSE CustomerFile.
-            STOP RUN.
+
+      *     PARAGRAPH FOR USD WITHDRAWAL
+       WITHDRAW-USD.
+           PERFORM RESET-DAILY-LIMIT-IF-NEEDED.
+           PERFORM GET-DAILY-WITHDRAW-LIMIT.
+           DISPLAY "Enter amount: " AT 1955.
+           ACCEPT WIDTHRAW-AMOUNT AT 1970.
+
+           MOVE "USD" TO RT-CURRENCY.
+           READ RateFile
+           INVALID KEY MOVE 0.01775228 TO WS-RATE
+           NOT INVALID KEY MOVE RT-RATE TO WS-RATE
+           END-READ.
+           COMPUTE WS-WIDTHRAW-PHP-EQUIV = WIDTHRAW-AMOUNT / WS-RATE.
+
+           IF CUST-DAILY-WITHDRAWN + WS-WIDTHRAW-PHP-EQUIV
+                   > WS-DAILY-LIMIT
+               DISPLAY "Daily withdrawal limit reached." AT 2140
+               ACCEPT TEMP AT 2174
+               DISPLAY " " ERASE SCREEN
+               PERFORM WITHDRAW
+           ELSE IF WIDTHRAW-AMOUNT > USD-BALANCE
+               DISPLAY "Invalid amount! please try again..." AT 2140
+               ACCEPT TEMP AT 2174
+               DISPLAY " " ERASE SCREEN
+               PERFORM WITHDRAW
+           ELSE
+               MOVE USD-BALANCE TO WS-BEFORE-BAL
+               COMPUTE USD-BALANCE = USD-BALANCE - WIDTHRAW-AMOUNT
+               MOVE USD-BALANCE TO CUST-USD-BAL
+               MOVE USD-BALANCE TO WS-AFTER-BAL
+               ADD WS-WIDTHRAW-PHP-EQUIV TO CUST-DAILY-WITHDRAWN
+               REWRITE CUST-DATA
+               END-REWRITE
+               MOVE "WITHDRAW" TO WS-TRAN-TYPE
+               MOVE "USD" TO WS-TRAN-CURRENCY
+               MOVE WIDTHRAW-AMOUNT TO WS-TRAN-AMOUNT
+               PERFORM WRITE-TRAN-LOG
+               PERFORM WRITE-RECEIPT
+               PERFORM UPDATE-BALANCE
+               DISPLAY "Successful transaction! Press enter.." AT 2140
+               ACCEPT TEMP AT 2177
+               DISPLAY " " ERASE SCREEN
+               PERFORM BBC-MAINMENU
+           END-IF.
+
+      *     PARAGRAPH FOR JPY WITHDRAWAL
+       WITHDRAW-JPY.
+           PERFORM RESET-DAILY-LIMIT-IF-NEEDED.
+           PERFORM GET-DAILY-WITHDRAW-LIMIT.
+           DISPLAY "Enter amount: " AT 1955.
+           ACCEPT WIDTHRAW-AMOUNT AT 1970.
+
+           MOVE "JPY" TO RT-CURRENCY.
+           READ RateFile
+           INVALID KEY MOVE 2.6221674 TO WS-RATE
+           NOT INVALID KEY MOVE RT-RATE TO WS-RATE
+           END-READ.
+           COMPUTE WS-WIDTHRAW-PHP-EQUIV = WIDTHRAW-AMOUNT / WS-RATE.
+
+           IF CUST-DAILY-WITHDRAWN + WS-WIDTHRAW-PHP-EQUIV
+                   > WS-DAILY-LIMIT
+               DISPLAY "Daily withdrawal limit reached." AT 2140
+               ACCEPT TEMP AT 2174
+               DISPLAY " " ERASE SCREEN
+               PERFORM WITHDRAW
+           ELSE IF WIDTHRAW-AMOUNT > JPY-BALANCE
+               DISPLAY "Invalid amount! please try again..." AT 2140
+               ACCEPT TEMP AT 2174
+               DISPLAY " " ERASE SCREEN
+               PERFORM WITHDRAW
+           ELSE
+               MOVE JPY-BALANCE TO WS-BEFORE-BAL
+               COMPUTE JPY-BALANCE = JPY-BALANCE - WIDTHRAW-AMOUNT
+               MOVE JPY-BALANCE TO CUST-JPY-BAL
+               MOVE JPY-BALANCE TO WS-AFTER-BAL
+               ADD WS-WIDTHRAW-PHP-EQUIV TO CUST-DAILY-WITHDRAWN
+               REWRITE CUST-DATA
+               END-REWRITE
+               MOVE "WITHDRAW" TO WS-TRAN-TYPE
+               MOVE "JPY" TO WS-TRAN-CURRENCY
+               MOVE WIDTHRAW-AMOUNT TO WS-TRAN-AMOUNT
+               PERFORM WRITE-TRAN-LOG
+               PERFORM WRITE-RECEIPT
+               PERFORM UPDATE-BALANCE
+               DISPLAY "Successful transaction! Press enter.." AT 2140
+               ACCEPT TEMP AT 2177
+               DISPLAY " " ERASE SCREEN
+               PERFORM BBC-MAINMENU
+           END-IF.
+
+      *     PARAGRAPH FOR INR WITHDRAWAL
+       WITHDRAW-INR.
+           PERFORM RESET-DAILY-LIMIT-IF-NEEDED.
+           PERFORM GET-DAILY-WITHDRAW-LIMIT.
+           DISPLAY "Enter amount: " AT 1955.
+           ACCEPT WIDTHRAW-AMOUNT AT 1970.
+
+           MOVE "INR" TO RT-CURRENCY.
+           READ RateFile
+           INVALID KEY MOVE 1.4754944 TO WS-RATE
+           NOT INVALID KEY MOVE RT-RATE TO WS-RATE
+           END-READ.
+           COMPUTE WS-WIDTHRAW-PHP-EQUIV = WIDTHRAW-AMOUNT / WS-RATE.
+
+           IF CUST-DAILY-WITHDRAWN + WS-WIDTHRAW-PHP-EQUIV
+                   > WS-DAILY-LIMIT
+               DISPLAY "Daily withdrawal limit reached." AT 2140
+               ACCEPT TEMP AT 2174
+               DISPLAY " " ERASE SCREEN
+               PERFORM WITHDRAW
+           ELSE IF WIDTHRAW-AMOUNT > INR-BALANCE
+               DISPLAY "Invalid amount! please try again..." AT 2140
+               ACCEPT TEMP AT 2174
+               DISPLAY " " ERASE SCREEN
+               PERFORM WITHDRAW
+           ELSE
+               MOVE INR-BALANCE TO WS-BEFORE-BAL
+               COMPUTE INR-BALANCE = INR-BALANCE - WIDTHRAW-AMOUNT
+               MOVE INR-BALANCE TO CUST-INR-BAL
+               MOVE INR-BALANCE TO WS-AFTER-BAL
+               ADD WS-WIDTHRAW-PHP-EQUIV TO CUST-DAILY-WITHDRAWN
+               REWRITE CUST-DATA
+               END-REWRITE
+               MOVE "WITHDRAW" TO WS-TRAN-TYPE
+               MOVE "INR" TO WS-TRAN-CURRENCY
+               MOVE WIDTHRAW-AMOUNT TO WS-TRAN-AMOUNT
+               PERFORM WRITE-TRAN-LOG
+               PERFORM WRITE-RECEIPT
+               PERFORM UPDATE-BALANCE
+               DISPLAY "Successful transaction! Press enter.." AT 2140
+               ACCEPT TEMP AT 2177
+               DISPLAY " " ERASE SCREEN
+               PERFORM BBC-MAINMENU
+           END-IF.
+
+      *     PARAGRAPH FOR DEPOSIT - CURRENCY SELECTION
+       DEPOSIT.
+           PERFORM DESIGN-BOX.
+           PERFORM UPDATE-BALANCE.
+           DISPLAY "DEPOSIT" AT 1154.
+           DISPLAY "PHP" AT 1340
+           DISPLAY PHP-DISPLAY-BAL AT 1345.
+           DISPLAY "USD" AT 1440
+           DISPLAY USD-DISPLAY-BAL AT 1445.
+           DISPLAY "JPY" AT 1540
+           DISPLAY JPY-DISPLAY-BAL AT 1545.
+           DISPLAY "INR" AT 1640
+           DISPLAY INR-DISPLAY-BAL AT 1645.
+           DISPLAY "1-PHP 2-USD 3-JPY 4-INR" AT 1740.
+           DISPLAY "Select currency: " AT 1840.
+           ACCEPT SUBMENU-CHOICE AT 1858.
+
+           IF SUBMENU-CHOICE = 1
+               PERFORM DEPOSIT-PHP
+           ELSE IF SUBMENU-CHOICE = 2
+               PERFORM DEPOSIT-USD
+           ELSE IF SUBMENU-CHOICE = 3
+               PERFORM DEPOSIT-JPY
+           ELSE IF SUBMENU-CHOICE = 4
+               PERFORM DEPOSIT-INR
+           ELSE
+               DISPLAY "Invalid currency! please try again..." AT 1940
+               ACCEPT TEMP AT 1974
+               DISPLAY " " ERASE SCREEN
+               PERFORM DEPOSIT
+           END-IF.
+
+      *     PARAGRAPH FOR PHP DEPOSIT
+       DEPOSIT-PHP.
+           DISPLAY "Enter amount: " AT 1955.
+           ACCEPT DEPOSIT-AMOUNT AT 1970.
+
+      *        EXCEPTION HANDLING
+           IF DEPOSIT-AMOUNT NOT > 0
+               DISPLAY "Invalid amount! please try again..." AT 2140
+               ACCEPT TEMP AT 2174
+               DISPLAY " " ERASE SCREEN
+               PERFORM DEPOSIT
+           ELSE
+               MOVE PHP-BALANCE TO WS-BEFORE-BAL
+               COMPUTE PHP-BALANCE = PHP-BALANCE + DEPOSIT-AMOUNT
+               MOVE PHP-BALANCE TO BALANCE
+               MOVE PHP-BALANCE TO WS-AFTER-BAL
+               REWRITE CUST-DATA
+               END-REWRITE
+               MOVE "DEPOSIT" TO WS-TRAN-TYPE
+               MOVE "PHP" TO WS-TRAN-CURRENCY
+               MOVE DEPOSIT-AMOUNT TO WS-TRAN-AMOUNT
+               PERFORM WRITE-TRAN-LOG
+               PERFORM WRITE-RECEIPT
+               PERFORM UPDATE-BALANCE
+               DISPLAY "Successful transaction! Press enter.." AT 2140
+               ACCEPT TEMP AT 2177
+               DISPLAY " " ERASE SCREEN
+               PERFORM BBC-MAINMENU
+           END-IF.
+
+      *     PARAGRAPH FOR USD DEPOSIT
+       DEPOSIT-USD.
+           DISPLAY "Enter amount: " AT 1955.
+           ACCEPT DEPOSIT-AMOUNT AT 1970.
+
+           IF DEPOSIT-AMOUNT NOT > 0
+               DISPLAY "Invalid amount! please try again..." AT 2140
+               ACCEPT TEMP AT 2174
+               DISPLAY " " ERASE SCREEN
+               PERFORM DEPOSIT
+           ELSE
+               MOVE USD-BALANCE TO WS-BEFORE-BAL
+               COMPUTE USD-BALANCE = USD-BALANCE + DEPOSIT-AMOUNT
+               MOVE USD-BALANCE TO CUST-USD-BAL
+               MOVE USD-BALANCE TO WS-AFTER-BAL
+               REWRITE CUST-DATA
+               END-REWRITE
+               MOVE "DEPOSIT" TO WS-TRAN-TYPE
+               MOVE "USD" TO WS-TRAN-CURRENCY
+               MOVE DEPOSIT-AMOUNT TO WS-TRAN-AMOUNT
+               PERFORM WRITE-TRAN-LOG
+               PERFORM WRITE-RECEIPT
+               PERFORM UPDATE-BALANCE
+               DISPLAY "Successful transaction! Press enter.." AT 2140
+               ACCEPT TEMP AT 2177
+               DISPLAY " " ERASE SCREEN
+               PERFORM BBC-MAINMENU
+           END-IF.
+
+      *     PARAGRAPH FOR JPY DEPOSIT
+       DEPOSIT-JPY.
+           DISPLAY "Enter amount: " AT 1955.
+           ACCEPT DEPOSIT-AMOUNT AT 1970.
+
+           IF DEPOSIT-AMOUNT NOT > 0
+               DISPLAY "Invalid amount! please try again..." AT 2140
+               ACCEPT TEMP AT 2174
+               DISPLAY " " ERASE SCREEN
+               PERFORM DEPOSIT
+           ELSE
+               MOVE JPY-BALANCE TO WS-BEFORE-BAL
+               COMPUTE JPY-BALANCE = JPY-BALANCE + DEPOSIT-AMOUNT
+               MOVE JPY-BALANCE TO CUST-JPY-BAL
+               MOVE JPY-BALANCE TO WS-AFTER-BAL
+               REWRITE CUST-DATA
+               END-REWRITE
+               MOVE "DEPOSIT" TO WS-TRAN-TYPE
+               MOVE "JPY" TO WS-TRAN-CURRENCY
+               MOVE DEPOSIT-AMOUNT TO WS-TRAN-AMOUNT
+               PERFORM WRITE-TRAN-LOG
+               PERFORM WRITE-RECEIPT
+               PERFORM UPDATE-BALANCE
+               DISPLAY "Successful transaction! Press enter.." AT 2140
+               ACCEPT TEMP AT 2177
+               DISPLAY " " ERASE SCREEN
+               PERFORM BBC-MAINMENU
+           END-IF.
+
+      *     PARAGRAPH FOR INR DEPOSIT
+       DEPOSIT-INR.
+           DISPLAY "Enter amount: " AT 1955.
+           ACCEPT DEPOSIT-AMOUNT AT 1970.
+
+           IF DEPOSIT-AMOUNT NOT > 0
+               DISPLAY "Invalid amount! please try again..." AT 2140
+               ACCEPT TEMP AT 2174
+               DISPLAY " " ERASE SCREEN
+               PERFORM DEPOSIT
+           ELSE
+               MOVE INR-BALANCE TO WS-BEFORE-BAL
+               COMPUTE INR-BALANCE = INR-BALANCE + DEPOSIT-AMOUNT
+               MOVE INR-BALANCE TO CUST-INR-BAL
+               MOVE INR-BALANCE TO WS-AFTER-BAL
+               REWRITE CUST-DATA
+               END-REWRITE
+               MOVE "DEPOSIT" TO WS-TRAN-TYPE
+               MOVE "INR" TO WS-TRAN-CURRENCY
+               MOVE DEPOSIT-AMOUNT TO WS-TRAN-AMOUNT
+               PERFORM WRITE-TRAN-LOG
+               PERFORM WRITE-RECEIPT
+               PERFORM UPDATE-BALANCE
+               DISPLAY "Successful transaction! Press enter.." AT 2140
+               ACCEPT TEMP AT 2177
+               DISPLAY " " ERASE SCREEN
+               PERFORM BBC-MAINMENU
+           END-IF.
+
+      *     PARAGRAPH FOR TRACKING/LOCKING OUT REPEATED BAD-PIN ATTEMPTS
+       HANDLE-FAILED-PIN.
+           ADD 1 TO FP-FAIL-COUNT.
+           IF FP-FAIL-COUNT >= FAILED-PIN-LIMIT
+               MOVE "Y" TO FP-LOCKED
+           END-IF.
+           REWRITE FAILED-PIN-DATA
+           INVALID KEY
+               WRITE FAILED-PIN-DATA
+           END-REWRITE.
+           EXIT.
+
+      *     PARAGRAPH FOR WRITING THE AUDIT TRAIL / TRANSACTION LOG
+       WRITE-TRAN-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           MOVE PIN TO TL-PIN.
+           MOVE WS-CDT-DATE TO TL-DATE.
+           MOVE WS-CDT-TIME TO TL-TIME.
+           MOVE "BBC-ATM" TO TL-SOURCE-PROGRAM.
+           MOVE WS-TRAN-TYPE TO TL-TRAN-TYPE.
+           MOVE WS-TRAN-CURRENCY TO TL-CURRENCY.
+           MOVE WS-TRAN-AMOUNT TO TL-AMOUNT.
+           MOVE WS-BEFORE-BAL TO TL-BEFORE-BALANCE.
+           MOVE WS-AFTER-BAL TO TL-AFTER-BALANCE.
+           MOVE SPACES TO TL-TELLER-ID.
+           WRITE TRAN-LOG-RECORD.
+           EXIT.
+
+      *     PARAGRAPH FOR WRITING/REPLACING THE CUSTOMER'S LAST RECEIPT
+       WRITE-RECEIPT.
+           MOVE PIN TO RC-PIN.
+           MOVE FIRST-NAME TO RC-FIRST-NAME.
+           MOVE LAST-NAME TO RC-LAST-NAME.
+           MOVE WS-TRAN-TYPE TO RC-TRAN-TYPE.
+           MOVE WS-TRAN-CURRENCY TO RC-CURRENCY.
+           MOVE WS-TRAN-AMOUNT TO RC-AMOUNT.
+           MOVE WS-AFTER-BAL TO RC-AFTER-BALANCE.
+           MOVE WS-CDT-DATE TO RC-DATE.
+           MOVE WS-CDT-TIME TO RC-TIME.
+           REWRITE RECEIPT-DATA
+           INVALID KEY
+               WRITE RECEIPT-DATA
+           END-REWRITE.
+           EXIT.
+
+      *     PARAGRAPH FOR REPRINTING THE CUSTOMER'S LAST RECEIPT
+       PRINT-LAST-RECEIPT.
+           PERFORM DESIGN-BOX.
+           DISPLAY "LAST RECEIPT" AT 1154.
+
+           MOVE PIN TO RC-PIN.
+           READ ReceiptFile
+           INVALID KEY
+               DISPLAY "No receipt on file yet." AT 1545
+               ACCEPT TEMP AT 1573
+               DISPLAY " " ERASE SCREEN
+               PERFORM BBC-MAINMENU
+           END-READ.
+
+           DISPLAY "Name: " AT 1340.
+           DISPLAY RC-FIRST-NAME AT 1347.
+           DISPLAY RC-LAST-NAME AT 1363.
+           DISPLAY "Transaction: " AT 1440.
+           DISPLAY RC-TRAN-TYPE AT 1454.
+           DISPLAY "Currency: " AT 1540.
+           DISPLAY RC-CURRENCY AT 1551.
+           MOVE RC-AMOUNT TO RC-AMOUNT-DISPLAY.
+           MOVE RC-AFTER-BALANCE TO RC-AFTER-BALANCE-DISPLAY.
+
+           DISPLAY "Amount: " AT 1640.
+           DISPLAY RC-AMOUNT-DISPLAY AT 1649.
+           DISPLAY "Balance after: " AT 1740.
+           DISPLAY RC-AFTER-BALANCE-DISPLAY AT 1756.
+           DISPLAY "Date/Time: " AT 1840.
+           DISPLAY RC-DATE AT 1852.
+           DISPLAY RC-TIME AT 1861.
+
+           DISPLAY "Press Enter to continue..." AT 2040.
+           ACCEPT TEMP AT 2066.
+           DISPLAY " " ERASE SCREEN.
+           PERFORM BBC-MAINMENU.
        END PROGRAM BBC-ATM.
