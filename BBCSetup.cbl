@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Author: GROUP 7
+      * Date: JANUARY
+      * Purpose: PROJECT IN COMPUTER PROGRAMMING 3
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BBC-SETUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>      ONE-TIME INITIAL-LOAD FOR THE FILES THAT BBC-ATM/BBC-ADMIN
+      *>      OPEN I-O/INPUT/EXTEND BUT NEVER CREATE - RUN THIS ONCE PER
+      *>      ENVIRONMENT BEFORE FIRST USE
+           SELECT TransactionLog ASSIGN TO "D:\cobol programs\tlog.txt"
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT FailedPinFile ASSIGN TO "D:\cobol programs\pinlk.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS FP-PIN.
+           SELECT RateFile ASSIGN TO "D:\cobol programs\rates.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS RT-CURRENCY.
+           SELECT ReceiptFile ASSIGN TO "D:\cobol programs\receipt.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS RC-PIN.
+      *>      TELLER CREDENTIALS FOR THE ADMIN LOGIN GATE - SEEDED WITH
+      *>      ONE DEFAULT TELLER SO ADMIN-LOGIN HAS SOMETHING TO CHECK
+      *>      AGAINST ON A BRAND NEW ENVIRONMENT
+           SELECT AdminUserFile ASSIGN TO "D:\cobol programs\admusr.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS AU-TELLER-ID.
+      *>      CONFIGURABLE TRANSACTION LIMITS - SEEDED WITH THE SAME
+      *>      DEFAULT DAILY WITHDRAW CAP BBC-ATM FALLS BACK TO ON ITS
+      *>      OWN, SO DEFAULT BEHAVIOR IS UNCHANGED UNTIL ADMIN TUNES IT
+           SELECT LimitFile ASSIGN TO "D:\cobol programs\limits.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS LM-LIMIT-TYPE.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *>      AUDIT TRAIL RECORD - WHO/WHAT/WHEN FOR EVERY REWRITE
+       FD TransactionLog.
+       01 TRAN-LOG-RECORD.
+           02 TL-PIN PIC 9(4).
+           02 TL-DATE PIC 9(8).
+           02 TL-TIME PIC 9(6).
+           02 TL-SOURCE-PROGRAM PIC X(8).
+           02 TL-TRAN-TYPE PIC X(10).
+           02 TL-CURRENCY PIC X(3).
+           02 TL-AMOUNT PIC S9(6)V99.
+           02 TL-BEFORE-BALANCE PIC S9(6)V99.
+           02 TL-AFTER-BALANCE PIC S9(6)V99.
+           02 TL-TELLER-ID PIC X(6).
+
+      *>      FAILED-PIN LOCKOUT RECORD
+       FD FailedPinFile.
+       01 FAILED-PIN-DATA.
+           02 FP-PIN PIC 9(4).
+           02 FP-FAIL-COUNT PIC 9(2).
+           02 FP-LOCKED PIC X(1).
+
+      *>      MAINTAINABLE FX RATE TABLE RECORD (PHP TO FOREIGN)
+       FD RateFile.
+       01 RATE-DATA.
+           02 RT-CURRENCY PIC X(3).
+           02 RT-RATE PIC 9(3)V9(6).
+
+      *>      LAST-RECEIPT-PER-PIN RECORD
+       FD ReceiptFile.
+       01 RECEIPT-DATA.
+           02 RC-PIN PIC 9(4).
+           02 RC-FIRST-NAME PIC X(15).
+           02 RC-LAST-NAME PIC X(15).
+           02 RC-TRAN-TYPE PIC X(10).
+           02 RC-CURRENCY PIC X(3).
+           02 RC-AMOUNT PIC S9(6)V99.
+           02 RC-AFTER-BALANCE PIC S9(6)V99.
+           02 RC-DATE PIC 9(8).
+           02 RC-TIME PIC 9(6).
+
+      *>      TELLER CREDENTIALS FOR THE ADMIN LOGIN GATE
+       FD AdminUserFile.
+       01 ADMIN-USER-DATA.
+           02 AU-TELLER-ID PIC X(6).
+           02 AU-PASSWORD PIC X(10).
+
+      *>      CONFIGURABLE TRANSACTION LIMIT RECORD
+       FD LimitFile.
+       01 LIMIT-DATA.
+           02 LM-LIMIT-TYPE PIC X(10).
+           02 LM-LIMIT-AMOUNT PIC 9(6)V9(9).
+
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+      *     MAIN PARAGRAPH - CREATES EACH FILE EMPTY, THEN SEEDS THE
+      *     ONE DEFAULT TELLER CREDENTIAL ADMIN-LOGIN NEEDS TO START
+       MAIN.
+           OPEN OUTPUT TransactionLog.
+           CLOSE TransactionLog.
+
+           OPEN OUTPUT FailedPinFile.
+           CLOSE FailedPinFile.
+
+           OPEN OUTPUT RateFile.
+           CLOSE RateFile.
+
+           OPEN OUTPUT ReceiptFile.
+           CLOSE ReceiptFile.
+
+           OPEN OUTPUT AdminUserFile.
+           MOVE "ADMIN1" TO AU-TELLER-ID.
+           MOVE "CHANGEME" TO AU-PASSWORD.
+           WRITE ADMIN-USER-DATA.
+           CLOSE AdminUserFile.
+
+           OPEN OUTPUT LimitFile.
+           MOVE "WDLIMIT" TO LM-LIMIT-TYPE.
+           MOVE 50000 TO LM-LIMIT-AMOUNT.
+           WRITE LIMIT-DATA.
+           CLOSE LimitFile.
+
+           DISPLAY "Setup complete. Default teller ADMIN1 / CHANGEME".
+           DISPLAY "created in AdminUserFile - replace this record".
+           DISPLAY "with real teller credentials before go-live.".
+
+           STOP RUN.
+
+       END PROGRAM BBC-SETUP.
